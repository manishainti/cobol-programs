@@ -1,17 +1,850 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. VOWEL.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WS-STR     PIC X(15).
-       77 WS-CTR1    PIC 99 VALUE 0.
-       PROCEDURE DIVISION.
-       MAIN-PARA.
-              ACCEPT WS-STR.
-              PERFORM A100-PARA.
-              STOP RUN.
-       A100-PARA.
-              INSPECT WS-STR TALLYING WS-CTR1 FOR ALL 'A', 'a', 'E', 'e'
-              , 'I', 'i', 'O', 'O', 'u', 'U'.
-              DISPLAY "GIVEN STRING: " WS-STR.
-              DISPLAY "NUM OF VOWELS: "WS-CTR1.
+000100******************************************************************
+000110* PROGRAM-ID.  VOWEL                                             *
+000120* AUTHOR.      R KULKARNI                                        *
+000130* INSTALLATION. DATA QUALITY / BATCH SERVICES                    *
+000140* DATE-WRITTEN. 01/04/2019                                       *
+000150* DATE-COMPILED.                                                 *
+000160*------------------------------------------------------------------
+000170* REMARKS.                                                       *
+000180*   SCORES EACH WORD ON WORDIN AGAINST THE VOWEL, CONSONANT,     *
+000190*   DIGIT AND SPECIAL-CHARACTER CLASSIFICATION RULES AND         *
+000200*   REPORTS THE RESULTS TO SYSOUT.                               *
+000210*------------------------------------------------------------------
+000220* MODIFICATION HISTORY.                                          *
+000230*   DATE       INIT  DESCRIPTION                                 *
+000240*   01/04/2019 RK    ORIGINAL PROGRAM - SINGLE ACCEPT/DISPLAY.   *
+000250*   08/08/2026 RK    REWORKED TO BATCH FILE MODE - READ WORDIN   *
+000260*                    UNTIL END AND SCORE EVERY RECORD INSTEAD    *
+000270*                    OF A SINGLE CONSOLE ACCEPT.                 *
+000280******************************************************************
+000290 IDENTIFICATION DIVISION.
+000300 PROGRAM-ID. VOWEL.
+000310 AUTHOR. R KULKARNI.
+000320 INSTALLATION. DATA QUALITY / BATCH SERVICES.
+000330 DATE-WRITTEN. 01/04/2019.
+000340 DATE-COMPILED.
+000350******************************************************************
+000360 ENVIRONMENT DIVISION.
+000370 CONFIGURATION SECTION.
+000380 SOURCE-COMPUTER. IBM-370.
+000390 OBJECT-COMPUTER. IBM-370.
+000400 SPECIAL-NAMES.
+000410     C01 IS WS-TOP-OF-PAGE.
+000420 INPUT-OUTPUT SECTION.
+000430 FILE-CONTROL.
+000440     SELECT WORDIN-FILE ASSIGN TO "WORDIN"
+000450         ORGANIZATION IS LINE SEQUENTIAL
+000460         FILE STATUS IS WS-WORDIN-STATUS.
+000470     SELECT EXCEPTION-FILE ASSIGN TO "EXCEPOUT"
+000480         ORGANIZATION IS LINE SEQUENTIAL
+000490         FILE STATUS IS WS-EXCEPT-STATUS.
+000500     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+000510         ORGANIZATION IS LINE SEQUENTIAL
+000520         FILE STATUS IS WS-CKPT-STATUS.
+000530     SELECT VOWEL-PARM-FILE ASSIGN TO "VOWLPARM"
+000540         ORGANIZATION IS LINE SEQUENTIAL
+000550         FILE STATUS IS WS-PARM-STATUS.
+000560     SELECT EXTRACT-FILE ASSIGN TO "EXTROUT"
+000570         ORGANIZATION IS LINE SEQUENTIAL
+000580         FILE STATUS IS WS-EXTR-STATUS.
+000590     SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+000600         ORGANIZATION IS LINE SEQUENTIAL
+000610         FILE STATUS IS WS-AUDIT-STATUS.
+000620     SELECT LOOKUP-FILE ASSIGN TO "VOWELKSD"
+000630         ORGANIZATION IS INDEXED
+000640         ACCESS MODE IS DYNAMIC
+000650         RECORD KEY IS LK-INPUT-STRING
+000660         FILE STATUS IS WS-LOOKUP-STATUS.
+000670******************************************************************
+000680 DATA DIVISION.
+000690 FILE SECTION.
+000700 FD  WORDIN-FILE
+000710     LABEL RECORDS ARE STANDARD.
+000720     COPY VOWLREC.
+000730 FD  EXCEPTION-FILE
+000740     LABEL RECORDS ARE STANDARD.
+000750     COPY VOWLEXC.
+000760 FD  CHECKPOINT-FILE
+000770     LABEL RECORDS ARE STANDARD.
+000780     COPY VOWLCKP.
+000790 FD  VOWEL-PARM-FILE
+000800     LABEL RECORDS ARE STANDARD.
+000810     COPY VOWLPRM.
+000820 FD  EXTRACT-FILE
+000830     LABEL RECORDS ARE STANDARD.
+000840     COPY VOWLEXT.
+000850 FD  AUDIT-FILE
+000860     LABEL RECORDS ARE STANDARD.
+000870     COPY VOWLAUD.
+000880 FD  LOOKUP-FILE.
+000890     COPY VOWLKSD.
+000900******************************************************************
+000910 WORKING-STORAGE SECTION.
+000920 77  WS-STR                  PIC X(15).
+000930 77  WS-CTR1                 PIC 99       VALUE 0.
+000940 77  WS-WORDIN-STATUS        PIC X(02)    VALUE "00".
+000950     88  WS-WORDIN-OK                     VALUE "00".
+000960     88  WS-WORDIN-EOF                    VALUE "10".
+000970 77  WS-EOF-SWITCH           PIC X(01)    VALUE "N".
+000980     88  WS-EOF-REACHED                   VALUE "Y".
+000990 77  WS-EXCEPT-STATUS        PIC X(02)    VALUE "00".
+001000     88  WS-EXCEPT-OK                     VALUE "00".
+001010 77  WS-VALID-SWITCH         PIC X(01)    VALUE "Y".
+001020     88  WS-RECORD-VALID                  VALUE "Y".
+001030     88  WS-RECORD-INVALID                VALUE "N".
+001040 77  WS-FOUND-DIGIT-SWITCH   PIC X(01)    VALUE "N".
+001050     88  WS-FOUND-DIGIT                   VALUE "Y".
+001060 77  WS-FOUND-SPECL-SWITCH   PIC X(01)    VALUE "N".
+001070     88  WS-FOUND-SPECIAL                 VALUE "Y".
+001080 77  WS-CHAR-IDX             PIC 9(02) COMP VALUE 0.
+001090 77  WS-VOWEL-MATCH-SWITCH   PIC X(01)    VALUE "N".
+001100     88  WS-VOWEL-MATCHED                 VALUE "Y".
+001110     88  WS-VOWEL-NOT-MATCHED             VALUE "N".
+001120 77  WS-CONSONANT-CTR        PIC 9(04) COMP VALUE 0.
+001130 77  WS-DIGIT-CTR            PIC 9(04) COMP VALUE 0.
+001140 77  WS-OTHER-CTR            PIC 9(04) COMP VALUE 0.
+001150 77  WS-CKPT-STATUS          PIC X(02)    VALUE "00".
+001160     88  WS-CKPT-OK                       VALUE "00".
+001170     88  WS-CKPT-EOF                      VALUE "10".
+001180 77  WS-CKPT-INTERVAL        PIC 9(04)    VALUE 1000.
+001190 77  WS-RECORDS-PROCESSED    PIC 9(08) COMP VALUE 0.
+001200 77  WS-RESTART-COUNT        PIC 9(08) COMP VALUE 0.
+001210 77  WS-SKIP-IDX             PIC 9(08) COMP VALUE 0.
+001220 77  WS-CKPT-QUOTIENT        PIC 9(08) COMP VALUE 0.
+001230 77  WS-CKPT-REMAINDER       PIC 9(04) COMP VALUE 0.
+001240******************************************************************
+001250* WS-VOWEL-TABLE - PER-VOWEL UPPER/LOWER BREAKDOWN FOR A100-PARA.*
+001260*   LOADED AT STARTUP FROM THE VOWLPARM CONTROL FILE BY          *
+001270*   V100-LOAD-VOWEL-SET, OR FROM THE BUILT-IN ENGLISH DEFAULT    *
+001280*   WHEN NO CONTROL FILE IS SUPPLIED FOR THE RUN.                *
+001290******************************************************************
+001300 01  WS-VOWEL-TABLE.
+001310     05  WS-VOWEL-ENTRY OCCURS 20 TIMES INDEXED BY WS-VOWEL-IDX.
+001320         10  WS-VOWEL-UPPER-CHAR     PIC X(01).
+001330         10  WS-VOWEL-LOWER-CHAR     PIC X(01).
+001340         10  WS-VOWEL-UPPER-CTR      PIC 9(04) COMP.
+001350         10  WS-VOWEL-LOWER-CTR      PIC 9(04) COMP.
+001360******************************************************************
+001370* WS-VOWEL-SET-ID - SIGNATURE OF THE VOWEL RULESET LOADED FOR     *
+001380*   THIS RUN (BUILT BY V130-BUILD-VOWEL-SET-ID), CARRIED ONTO     *
+001390*   EACH LOOKUP-FILE RECORD SO A CACHED WORD IS ONLY REUSED WHEN  *
+001400*   IT WAS SCORED UNDER THE SAME RULESET AS THE CURRENT RUN.      *
+001410******************************************************************
+001420 01  WS-VOWEL-SET-ID.
+001430     05  WS-VOWEL-SET-COUNT      PIC 9(02).
+001440     05  WS-VOWEL-SET-PAIR OCCURS 20 TIMES.
+001450         10  WS-VOWEL-SET-UPPER  PIC X(01).
+001460         10  WS-VOWEL-SET-LOWER  PIC X(01).
+001470 77  WS-VOWEL-COUNT          PIC 9(02) COMP VALUE 0.
+001480 77  WS-PARM-STATUS          PIC X(02)    VALUE "00".
+001490     88  WS-PARM-OK                       VALUE "00".
+001500     88  WS-PARM-EOF                      VALUE "10".
+001510 77  WS-EXTR-STATUS          PIC X(02)    VALUE "00".
+001520     88  WS-EXTR-OK                       VALUE "00".
+001530 77  WS-AUDIT-STATUS         PIC X(02)    VALUE "00".
+001540     88  WS-AUDIT-OK                      VALUE "00".
+001550 77  WS-LOOKUP-STATUS        PIC X(02)    VALUE "00".
+001560     88  WS-LOOKUP-OK                     VALUE "00".
+001565     88  WS-LOOKUP-FILE-MISSING           VALUE "35".
+001570 77  WS-LOOKUP-SWITCH        PIC X(01)    VALUE "N".
+001580     88  WS-LOOKUP-FOUND                  VALUE "Y".
+001590     88  WS-LOOKUP-NOTFOUND               VALUE "N".
+001600 77  WS-QUERY-WORD           PIC X(15)    VALUE SPACES.
+001610******************************************************************
+001620* WS-RUN-TIMESTAMP-AREA - DATE/TIME THIS EXECUTION STARTED,      *
+001630*   STAMPED ONTO EVERY EXTRACT RECORD WRITTEN BY THE RUN.        *
+001640******************************************************************
+001650 01  WS-RUN-TIMESTAMP-AREA.
+001660     05  WS-RUN-DATE             PIC 9(08).
+001670     05  WS-RUN-TIME             PIC 9(06).
+001680 01  WS-RUN-TIMESTAMP REDEFINES WS-RUN-TIMESTAMP-AREA
+001690                             PIC X(14).
+001695 77  WS-RUN-TIME-RAW          PIC 9(08).
+001700 77  WS-OPERATOR-ID           PIC X(08)    VALUE SPACES.
+001710******************************************************************
+001720* WS-SUMMARY-AREA - BATCH-END SUMMARY STATISTICS ACCUMULATORS.  *
+001730******************************************************************
+001740 01  WS-SUMMARY-AREA.
+001750     05  WS-SUM-RECORD-COUNT      PIC 9(08) COMP VALUE 0.
+001760     05  WS-SUM-TOTAL-VOWELS      PIC 9(08) COMP VALUE 0.
+001770     05  WS-SUM-MIN-VOWELS        PIC 9(04) COMP VALUE 0.
+001780     05  WS-SUM-MAX-VOWELS        PIC 9(04) COMP VALUE 0.
+001790     05  WS-SUM-AVG-VOWELS        PIC 9(04)V9(02) VALUE 0.
+001800     05  WS-SUM-EXCEPTION-COUNT   PIC 9(08) COMP VALUE 0.
+001810******************************************************************
+001820 PROCEDURE DIVISION.
+001830 MAIN-PARA.
+001840     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+001845     ACCEPT WS-RUN-TIME-RAW FROM TIME.
+001846     MOVE WS-RUN-TIME-RAW(1:6) TO WS-RUN-TIME.
+001860     ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "USER".
+001870     ACCEPT WS-QUERY-WORD FROM ENVIRONMENT "WORDQUERY".
+001880     IF WS-QUERY-WORD NOT = SPACES
+001890         PERFORM 1050-RUN-WORD-INQUIRY
+001900     ELSE
+001910         PERFORM 1000-INITIALIZE
+001920         PERFORM 2000-PROCESS-WORDIN
+001930             UNTIL WS-EOF-REACHED
+001940         PERFORM 9000-TERMINATE
+001950     END-IF.
+001960     STOP RUN.
+001970******************************************************************
+001980* 1000-INITIALIZE - OPEN THE WORD FILE AND PRIME THE READ.       *
+001990******************************************************************
+002000 1000-INITIALIZE.
+002010     PERFORM V100-LOAD-VOWEL-SET.
+002020     MOVE 0 TO WS-SUM-RECORD-COUNT.
+002030     MOVE 0 TO WS-SUM-TOTAL-VOWELS.
+002040     MOVE 0 TO WS-SUM-MAX-VOWELS.
+002050     MOVE 99 TO WS-SUM-MIN-VOWELS.
+002060     MOVE 0 TO WS-SUM-EXCEPTION-COUNT.
+002070     MOVE 0 TO WS-RECORDS-PROCESSED.
+002080     PERFORM C100-CHECK-RESTART.
+002090     OPEN INPUT WORDIN-FILE.
+002100     IF NOT WS-WORDIN-OK
+002110         DISPLAY "VOWEL: UNABLE TO OPEN WORDIN - STATUS "
+002120             WS-WORDIN-STATUS
+002130         MOVE "Y" TO WS-EOF-SWITCH
+002140     ELSE
+002150         IF WS-RESTART-COUNT > 0
+002160             OPEN EXTEND EXCEPTION-FILE
+002170             IF NOT WS-EXCEPT-OK
+002180                 OPEN OUTPUT EXCEPTION-FILE
+002190             END-IF
+002200         ELSE
+002210             OPEN OUTPUT EXCEPTION-FILE
+002220         END-IF
+002230         IF NOT WS-EXCEPT-OK
+002240             DISPLAY "VOWEL: UNABLE TO OPEN EXCEPOUT - STATUS "
+002250                 WS-EXCEPT-STATUS
+002260         END-IF
+002270         IF WS-RESTART-COUNT > 0
+002280             OPEN EXTEND EXTRACT-FILE
+002290             IF NOT WS-EXTR-OK
+002300                 OPEN OUTPUT EXTRACT-FILE
+002310             END-IF
+002320         ELSE
+002330             OPEN OUTPUT EXTRACT-FILE
+002340         END-IF
+002350         IF NOT WS-EXTR-OK
+002360             DISPLAY "VOWEL: UNABLE TO OPEN EXTROUT - STATUS "
+002370                 WS-EXTR-STATUS
+002380         END-IF
+002390         PERFORM L100-OPEN-LOOKUP
+002400         IF WS-RESTART-COUNT > 0
+002410             DISPLAY "VOWEL: RESUMING AFTER CHECKPOINT AT RECORD "
+002420                 WS-RESTART-COUNT
+002430             PERFORM C110-SKIP-RECORD
+002440                 VARYING WS-SKIP-IDX FROM 1 BY 1
+002450                 UNTIL WS-SKIP-IDX > WS-RESTART-COUNT
+002460                 OR WS-EOF-REACHED
+002470         END-IF
+002480         IF NOT WS-EOF-REACHED
+002490             PERFORM 2100-READ-WORDIN
+002500         END-IF
+002510     END-IF.
+002520******************************************************************
+002530* 1050-RUN-WORD-INQUIRY - AD-HOC SINGLE-WORD LOOKUP AGAINST THE   *
+002540*                         KEYED LOOKUP FILE, BYPASSING THE FULL  *
+002550*                         WORDIN BATCH PIPELINE ENTIRELY. DRIVEN *
+002560*                         BY THE WORDQUERY ENVIRONMENT VARIABLE. *
+002570******************************************************************
+002580 1050-RUN-WORD-INQUIRY.
+002590     PERFORM V100-LOAD-VOWEL-SET.
+002600     MOVE WS-QUERY-WORD TO WS-STR.
+002610     PERFORM L100-OPEN-LOOKUP.
+002620     PERFORM L110-LOOKUP-WORD.
+002630     MOVE 1 TO WS-SUM-RECORD-COUNT.
+002632     MOVE 0 TO WS-SUM-EXCEPTION-COUNT.
+002634     MOVE 0 TO WS-SUM-TOTAL-VOWELS.
+002636     IF WS-LOOKUP-FOUND
+002640         AND LK-RULESET-ID = WS-VOWEL-SET-ID
+002650         DISPLAY "GIVEN STRING: " WS-STR
+002660         DISPLAY "NUM OF VOWELS: " LK-VOWEL-COUNT
+002670             " (FROM LOOKUP CACHE)"
+002680         PERFORM L120-LOAD-CACHED-DETAIL
+002690             VARYING WS-VOWEL-IDX FROM 1 BY 1
+002700             UNTIL WS-VOWEL-IDX > WS-VOWEL-COUNT
+002710         PERFORM A120-DISPLAY-VOWEL
+002720             VARYING WS-VOWEL-IDX FROM 1 BY 1
+002730             UNTIL WS-VOWEL-IDX > WS-VOWEL-COUNT
+002740         DISPLAY "  CONSONANTS: " LK-CONSONANT-COUNT
+002750             "  DIGITS: " LK-DIGIT-COUNT
+002760             "  OTHER: " LK-OTHER-COUNT
+002762         MOVE LK-VOWEL-COUNT TO WS-SUM-TOTAL-VOWELS
+002770     ELSE
+002780         DISPLAY "VOWEL: NO CACHED SCORE ON FILE FOR " WS-STR
+002790     END-IF.
+002800     CLOSE LOOKUP-FILE.
+002810     PERFORM 9200-WRITE-AUDIT.
+002820******************************************************************
+002830* L100-OPEN-LOOKUP - OPEN THE WORD-SCORE LOOKUP FILE FOR UPDATE,  *
+002840*                    CREATING IT ON THE FIRST RUN IF IT DOES NOT *
+002850*                    YET EXIST. ANY OTHER OPEN FAILURE (LOCK      *
+002855*                    CONTENTION, A TRANSIENT I/O ERROR, ...) IS   *
+002856*                    LEFT ALONE RATHER THAN TREATED AS A MISSING  *
+002857*                    FILE, SO IT CAN NEVER RECREATE - AND WIPE -  *
+002858*                    THE PERSISTENT WORD-SCORE CACHE.             *
+002860******************************************************************
+002870 L100-OPEN-LOOKUP.
+002880     OPEN I-O LOOKUP-FILE.
+002890     IF WS-LOOKUP-FILE-MISSING
+002900         OPEN OUTPUT LOOKUP-FILE
+002910         CLOSE LOOKUP-FILE
+002920         OPEN I-O LOOKUP-FILE
+002930     END-IF.
+002940     IF NOT WS-LOOKUP-OK
+002950         DISPLAY "VOWEL: UNABLE TO OPEN VOWELKSD - STATUS "
+002960             WS-LOOKUP-STATUS
+002970     END-IF.
+002980******************************************************************
+002990* C100-CHECK-RESTART - LOOK FOR A CHECKPOINT LEFT BY A PRIOR     *
+003000*                      RUN THAT ABENDED BEFORE COMPLETION.       *
+003010******************************************************************
+003020 C100-CHECK-RESTART.
+003030     MOVE 0 TO WS-RESTART-COUNT.
+003040     OPEN INPUT CHECKPOINT-FILE.
+003050     IF WS-CKPT-OK
+003060         READ CHECKPOINT-FILE
+003070             AT END
+003080                 CONTINUE
+003090         END-READ
+003100         IF WS-CKPT-OK
+003110             MOVE CK-LAST-RECORD-COUNT TO WS-RESTART-COUNT
+003120             IF WS-RESTART-COUNT > 0
+003130                 MOVE CK-SUM-RECORD-COUNT TO WS-SUM-RECORD-COUNT
+003140                 MOVE CK-SUM-TOTAL-VOWELS TO WS-SUM-TOTAL-VOWELS
+003150                 MOVE CK-SUM-MIN-VOWELS TO WS-SUM-MIN-VOWELS
+003160                 MOVE CK-SUM-MAX-VOWELS TO WS-SUM-MAX-VOWELS
+003170                 MOVE CK-SUM-EXCEPTION-COUNT
+003180                     TO WS-SUM-EXCEPTION-COUNT
+003190             END-IF
+003200         END-IF
+003210         CLOSE CHECKPOINT-FILE
+003220     END-IF.
+003230******************************************************************
+003240* C110-SKIP-RECORD - DISCARD ONE ALREADY-PROCESSED RECORD WHILE  *
+003250*                    REPOSITIONING TO THE CHECKPOINT. THIS ONLY   *
+003252*                    ADVANCES THE FILE POSITION - WS-RECORDS-     *
+003254*                    PROCESSED AND THE CHECKPOINT ARE DRIVEN OFF  *
+003256*                    2000-PROCESS-WORDIN, NOT OFF THIS READ, SO   *
+003258*                    SKIPPING NEVER TRIGGERS A CHECKPOINT WRITE.  *
+003260******************************************************************
+003270 C110-SKIP-RECORD.
+003280     PERFORM 2100-READ-WORDIN.
+003290******************************************************************
+003300* V100-LOAD-VOWEL-SET - LOAD THE VOWEL CLASSIFICATION RULES FOR  *
+003310*                       THIS RUN FROM VOWLPARM. FALLS BACK TO    *
+003320*                       THE STANDARD ENGLISH VOWEL SET WHEN NO   *
+003330*                       CONTROL FILE IS SUPPLIED OR IT IS EMPTY. *
+003340******************************************************************
+003350 V100-LOAD-VOWEL-SET.
+003360     MOVE 0 TO WS-VOWEL-COUNT.
+003370     OPEN INPUT VOWEL-PARM-FILE.
+003380     IF WS-PARM-OK
+003390         PERFORM V110-READ-VOWEL-PARM
+003400             UNTIL WS-PARM-EOF
+003410             OR WS-VOWEL-COUNT = 20
+003420         CLOSE VOWEL-PARM-FILE
+003430     END-IF.
+003440     IF WS-VOWEL-COUNT = 0
+003450         PERFORM V120-LOAD-DEFAULT-VOWELS
+003460     END-IF.
+003470     PERFORM V130-BUILD-VOWEL-SET-ID.
+003480******************************************************************
+003490* V130-BUILD-VOWEL-SET-ID - STAMP WS-VOWEL-SET-ID WITH A          *
+003500*                          SIGNATURE OF THE VOWEL RULESET JUST    *
+003510*                          LOADED, SO THE LOOKUP FILE CAN TELL A  *
+003520*                          CACHED SCORE FROM THIS RULESET APART   *
+003530*                          FROM ONE LEFT BY A DIFFERENT RULESET.  *
+003540******************************************************************
+003550 V130-BUILD-VOWEL-SET-ID.
+003560     MOVE WS-VOWEL-COUNT TO WS-VOWEL-SET-COUNT.
+003570     PERFORM V135-BUILD-ONE-SET-PAIR
+003580         VARYING WS-VOWEL-IDX FROM 1 BY 1
+003590         UNTIL WS-VOWEL-IDX > 20.
+003600******************************************************************
+003610* V135-BUILD-ONE-SET-PAIR - COPY OR BLANK ONE SLOT OF THE VOWEL   *
+003620*                          RULESET SIGNATURE.                     *
+003630******************************************************************
+003640 V135-BUILD-ONE-SET-PAIR.
+003650     IF WS-VOWEL-IDX <= WS-VOWEL-COUNT
+003660         MOVE WS-VOWEL-UPPER-CHAR(WS-VOWEL-IDX)
+003670             TO WS-VOWEL-SET-UPPER(WS-VOWEL-IDX)
+003680         MOVE WS-VOWEL-LOWER-CHAR(WS-VOWEL-IDX)
+003690             TO WS-VOWEL-SET-LOWER(WS-VOWEL-IDX)
+003700     ELSE
+003710         MOVE SPACE TO WS-VOWEL-SET-UPPER(WS-VOWEL-IDX)
+003720         MOVE SPACE TO WS-VOWEL-SET-LOWER(WS-VOWEL-IDX)
+003730     END-IF.
+003740******************************************************************
+003750* V110-READ-VOWEL-PARM - READ ONE VOWEL PAIR FROM VOWLPARM. A     *
+003755*                       PAIR WHOSE UPPER OR LOWER CHARACTER IS    *
+003756*                       ALREADY IN THE TABLE IS SKIPPED, SO A     *
+003757*                       DUPLICATE CONTROL-FILE ENTRY CAN NEVER    *
+003758*                       DOUBLE-COUNT THE SAME CHARACTER THE WAY   *
+003759*                       THE OLD HARDCODED LIST ONCE DID WITH 'O'. *
+003760******************************************************************
+003770 V110-READ-VOWEL-PARM.
+003780     READ VOWEL-PARM-FILE
+003790         AT END
+003800             MOVE "10" TO WS-PARM-STATUS
+003810     END-READ.
+003820     IF WS-PARM-OK
+003830         IF PM-VOWEL-UPPER NOT = SPACE
+003840             AND PM-VOWEL-LOWER NOT = SPACE
+003845             PERFORM V115-CHECK-VOWEL-DUPLICATE
+003846             IF WS-VOWEL-NOT-MATCHED
+003850                 ADD 1 TO WS-VOWEL-COUNT
+003860                 MOVE PM-VOWEL-UPPER
+003870                     TO WS-VOWEL-UPPER-CHAR(WS-VOWEL-COUNT)
+003880                 MOVE PM-VOWEL-LOWER
+003890                     TO WS-VOWEL-LOWER-CHAR(WS-VOWEL-COUNT)
+003895             END-IF
+003900         END-IF
+003910     END-IF.
+003912******************************************************************
+003914* V115-CHECK-VOWEL-DUPLICATE - TEST THE PAIR JUST READ AGAINST    *
+003915*                              EVERY PAIR ALREADY ACCEPTED INTO    *
+003916*                              THE TABLE.                          *
+003917******************************************************************
+003918 V115-CHECK-VOWEL-DUPLICATE.
+003919     SET WS-VOWEL-NOT-MATCHED TO TRUE.
+003920     PERFORM V116-CHECK-ONE-VOWEL-DUPE
+003921         VARYING WS-VOWEL-IDX FROM 1 BY 1
+003922         UNTIL WS-VOWEL-IDX > WS-VOWEL-COUNT
+003923         OR WS-VOWEL-MATCHED.
+003924******************************************************************
+003925* V116-CHECK-ONE-VOWEL-DUPE - COMPARE THE PAIR JUST READ AGAINST  *
+003926*                             ONE EXISTING VOWEL TABLE ENTRY.      *
+003927******************************************************************
+003928 V116-CHECK-ONE-VOWEL-DUPE.
+003929     IF PM-VOWEL-UPPER = WS-VOWEL-UPPER-CHAR(WS-VOWEL-IDX)
+003930         OR PM-VOWEL-LOWER = WS-VOWEL-LOWER-CHAR(WS-VOWEL-IDX)
+003931         SET WS-VOWEL-MATCHED TO TRUE
+003932     END-IF.
+003933******************************************************************
+003934* V120-LOAD-DEFAULT-VOWELS - STANDARD ENGLISH A/E/I/O/U SET.     *
+003935******************************************************************
+003950 V120-LOAD-DEFAULT-VOWELS.
+003960     MOVE 5 TO WS-VOWEL-COUNT.
+003970     MOVE "A" TO WS-VOWEL-UPPER-CHAR(1).
+003980     MOVE "a" TO WS-VOWEL-LOWER-CHAR(1).
+003990     MOVE "E" TO WS-VOWEL-UPPER-CHAR(2).
+004000     MOVE "e" TO WS-VOWEL-LOWER-CHAR(2).
+004010     MOVE "I" TO WS-VOWEL-UPPER-CHAR(3).
+004020     MOVE "i" TO WS-VOWEL-LOWER-CHAR(3).
+004030     MOVE "O" TO WS-VOWEL-UPPER-CHAR(4).
+004040     MOVE "o" TO WS-VOWEL-LOWER-CHAR(4).
+004050     MOVE "U" TO WS-VOWEL-UPPER-CHAR(5).
+004060     MOVE "u" TO WS-VOWEL-LOWER-CHAR(5).
+004070******************************************************************
+004080* 2000-PROCESS-WORDIN - SCORE ONE RECORD, CHECKPOINT IF THIS IS   *
+004085*                       THE NTH RECORD ACTUALLY PROCESSED, THEN   *
+004087*                       READ THE NEXT. THE CHECKPOINT IS DRIVEN   *
+004088*                       OFF WS-RECORDS-PROCESSED - COUNTED HERE,  *
+004089*                       AFTER SCORING/EXCEPTION-WRITING IS DONE - *
+004090*                       NOT OFF THE TRAILING READ BELOW, SO A     *
+004091*                       CHECKPOINT NEVER CLAIMS A RECORD THAT WAS *
+004092*                       ONLY READ INTO THE BUFFER BUT NOT YET     *
+004093*                       SCORED, EXCEPTION-CHECKED, EXTRACTED, OR  *
+004094*                       COUNTED INTO THE SUMMARY/AUDIT TOTALS.    *
+004095******************************************************************
+004100 2000-PROCESS-WORDIN.
+004110     MOVE WR-INPUT-STRING TO WS-STR.
+004120     PERFORM B100-VALIDATE-RECORD.
+004130     IF WS-RECORD-VALID
+004140         PERFORM A100-PARA
+004150     ELSE
+004160         PERFORM B200-WRITE-EXCEPTION
+004170     END-IF.
+004175     ADD 1 TO WS-RECORDS-PROCESSED.
+004176     PERFORM C205-CHECK-CHECKPOINT-DUE.
+004180     PERFORM 2100-READ-WORDIN.
+004190******************************************************************
+004200* 2100-READ-WORDIN - READ THE NEXT RECORD, SET THE EOF SWITCH.   *
+004210*                    USED BOTH TO PRIME/ADVANCE THE MAIN LOOP'S  *
+004212*                    BUFFER AND, VIA C110-SKIP-RECORD, TO REPO-   *
+004214*                    SITION PAST ALREADY-PROCESSED RECORDS ON A   *
+004216*                    RESTART - NEITHER CASE TOUCHES               *
+004218*                    WS-RECORDS-PROCESSED OR THE CHECKPOINT.      *
+004220******************************************************************
+004222 2100-READ-WORDIN.
+004230     READ WORDIN-FILE
+004240         AT END
+004250             MOVE "Y" TO WS-EOF-SWITCH
+004260     END-READ.
+004265******************************************************************
+004266* C205-CHECK-CHECKPOINT-DUE - WRITE A CHECKPOINT EVERY            *
+004267*                             WS-CKPT-INTERVAL RECORDS ACTUALLY   *
+004268*                             PROCESSED.                          *
+004269******************************************************************
+004270 C205-CHECK-CHECKPOINT-DUE.
+004290     DIVIDE WS-RECORDS-PROCESSED BY WS-CKPT-INTERVAL
+004300         GIVING WS-CKPT-QUOTIENT
+004310         REMAINDER WS-CKPT-REMAINDER.
+004320     IF WS-CKPT-REMAINDER = 0
+004330         PERFORM C200-WRITE-CHECKPOINT
+004340     END-IF.
+004360******************************************************************
+004370* C200-WRITE-CHECKPOINT - SAVE THE CURRENT RECORD COUNT SO A     *
+004380*                         RERUN CAN RESUME FROM THIS POINT.      *
+004390******************************************************************
+004400 C200-WRITE-CHECKPOINT.
+004410     MOVE WS-RECORDS-PROCESSED TO CK-LAST-RECORD-COUNT.
+004420     MOVE WS-SUM-RECORD-COUNT TO CK-SUM-RECORD-COUNT.
+004430     MOVE WS-SUM-TOTAL-VOWELS TO CK-SUM-TOTAL-VOWELS.
+004440     MOVE WS-SUM-MIN-VOWELS TO CK-SUM-MIN-VOWELS.
+004450     MOVE WS-SUM-MAX-VOWELS TO CK-SUM-MAX-VOWELS.
+004460     MOVE WS-SUM-EXCEPTION-COUNT TO CK-SUM-EXCEPTION-COUNT.
+004470     OPEN OUTPUT CHECKPOINT-FILE.
+004475     IF NOT WS-CKPT-OK
+004476         DISPLAY "VOWEL: UNABLE TO OPEN CHKPOINT - STATUS "
+004477             WS-CKPT-STATUS
+004478     ELSE
+004480         WRITE CHECKPOINT-RECORD
+004485     END-IF.
+004490     CLOSE CHECKPOINT-FILE.
+004500******************************************************************
+004510* B100-VALIDATE-RECORD - REJECT BLANK STRINGS AND STRINGS        *
+004520*                        CONTAINING DIGITS OR SPECIAL CHARACTERS.*
+004530******************************************************************
+004540 B100-VALIDATE-RECORD.
+004550     SET WS-RECORD-VALID TO TRUE.
+004560     MOVE "N" TO WS-FOUND-DIGIT-SWITCH.
+004570     MOVE "N" TO WS-FOUND-SPECL-SWITCH.
+004580     IF WS-STR = SPACES
+004590         SET WS-RECORD-INVALID TO TRUE
+004600         MOVE "B" TO EX-REASON-CODE
+004610         MOVE "BLANK INPUT STRING" TO EX-REASON-TEXT
+004620     ELSE
+004630         PERFORM B110-SCAN-CHAR
+004640             VARYING WS-CHAR-IDX FROM 1 BY 1
+004650             UNTIL WS-CHAR-IDX > 15
+004660         IF WS-FOUND-SPECIAL
+004670             SET WS-RECORD-INVALID TO TRUE
+004680             MOVE "S" TO EX-REASON-CODE
+004690             MOVE "CONTAINS SPECIAL CHARACTERS" TO EX-REASON-TEXT
+004700         ELSE
+004710             IF WS-FOUND-DIGIT
+004720                 SET WS-RECORD-INVALID TO TRUE
+004730                 MOVE "D" TO EX-REASON-CODE
+004740                 MOVE "CONTAINS DIGITS" TO EX-REASON-TEXT
+004750             END-IF
+004760         END-IF
+004770     END-IF.
+004780******************************************************************
+004790* B110-SCAN-CHAR - CLASSIFY ONE CHARACTER OF WS-STR.             *
+004800******************************************************************
+004810 B110-SCAN-CHAR.
+004820     IF WS-STR(WS-CHAR-IDX:1) IS NOT ALPHABETIC
+004830         PERFORM B115-CHECK-VOWEL-TABLE
+004840         IF NOT WS-VOWEL-MATCHED
+004850             IF WS-STR(WS-CHAR-IDX:1) IS NUMERIC
+004860                 SET WS-FOUND-DIGIT TO TRUE
+004870             ELSE
+004880                 SET WS-FOUND-SPECIAL TO TRUE
+004890             END-IF
+004900         END-IF
+004910     END-IF.
+004920******************************************************************
+004930* B115-CHECK-VOWEL-TABLE - TEST THE CURRENT CHARACTER AGAINST    *
+004940*                          EVERY UPPER/LOWER PAIR IN THE RUN'S   *
+004950*                          CONFIGURED VOWEL SET (WS-VOWEL-TABLE),*
+004960*                          SO A CONFIGURED VOWEL - INCLUDING ONE *
+004970*                          OUTSIDE THE NATIVE ALPHABETIC CLASS - *
+004980*                          IS NEVER TREATED AS A SPECIAL         *
+004990*                          CHARACTER OR RESCANNED AS A LETTER.   *
+005000******************************************************************
+005010 B115-CHECK-VOWEL-TABLE.
+005020     SET WS-VOWEL-NOT-MATCHED TO TRUE.
+005030     PERFORM B116-CHECK-ONE-VOWEL-ENTRY
+005040         VARYING WS-VOWEL-IDX FROM 1 BY 1
+005050         UNTIL WS-VOWEL-IDX > WS-VOWEL-COUNT
+005060         OR WS-VOWEL-MATCHED.
+005070******************************************************************
+005080* B116-CHECK-ONE-VOWEL-ENTRY - COMPARE THE CURRENT CHARACTER     *
+005090*                              AGAINST ONE VOWEL TABLE ENTRY.    *
+005100******************************************************************
+005110 B116-CHECK-ONE-VOWEL-ENTRY.
+005120     IF WS-STR(WS-CHAR-IDX:1) = WS-VOWEL-UPPER-CHAR(WS-VOWEL-IDX)
+005130         OR WS-STR(WS-CHAR-IDX:1) =
+005140             WS-VOWEL-LOWER-CHAR(WS-VOWEL-IDX)
+005150         SET WS-VOWEL-MATCHED TO TRUE
+005160     END-IF.
+005170******************************************************************
+005180* B200-WRITE-EXCEPTION - REPORT A REJECTED RECORD.               *
+005190******************************************************************
+005200 B200-WRITE-EXCEPTION.
+005210     MOVE WS-STR TO EX-INPUT-STRING.
+005220     WRITE EXCEPTION-RECORD.
+005230     ADD 1 TO WS-SUM-EXCEPTION-COUNT.
+005240     DISPLAY "VOWEL: REJECTED - " WS-STR " - " EX-REASON-TEXT.
+005250******************************************************************
+005260* A100-PARA - TALLY THE VOWELS IN WS-STR, BY LETTER AND CASE,   *
+005270*             AND REPORT THE PER-VOWEL BREAKDOWN.               *
+005280******************************************************************
+005290 A100-PARA.
+005300     PERFORM L110-LOOKUP-WORD.
+005310     IF WS-LOOKUP-FOUND
+005320         AND LK-RULESET-ID = WS-VOWEL-SET-ID
+005330         MOVE LK-VOWEL-COUNT TO WS-CTR1
+005340         MOVE LK-CONSONANT-COUNT TO WS-CONSONANT-CTR
+005350         MOVE LK-DIGIT-COUNT TO WS-DIGIT-CTR
+005360         MOVE LK-OTHER-COUNT TO WS-OTHER-CTR
+005370         DISPLAY "GIVEN STRING: " WS-STR
+005380         DISPLAY "NUM OF VOWELS: " WS-CTR1
+005390             " (FROM LOOKUP CACHE)"
+005400         PERFORM L120-LOAD-CACHED-DETAIL
+005410             VARYING WS-VOWEL-IDX FROM 1 BY 1
+005420             UNTIL WS-VOWEL-IDX > WS-VOWEL-COUNT
+005430         PERFORM A120-DISPLAY-VOWEL
+005440             VARYING WS-VOWEL-IDX FROM 1 BY 1
+005450             UNTIL WS-VOWEL-IDX > WS-VOWEL-COUNT
+005460     ELSE
+005470         MOVE 0 TO WS-CTR1
+005480         PERFORM A110-TALLY-VOWEL
+005490             VARYING WS-VOWEL-IDX FROM 1 BY 1
+005500             UNTIL WS-VOWEL-IDX > WS-VOWEL-COUNT
+005510         DISPLAY "GIVEN STRING: " WS-STR
+005520         DISPLAY "NUM OF VOWELS: " WS-CTR1
+005530         PERFORM A120-DISPLAY-VOWEL
+005540             VARYING WS-VOWEL-IDX FROM 1 BY 1
+005550             UNTIL WS-VOWEL-IDX > WS-VOWEL-COUNT
+005560         PERFORM A105-CLASSIFY-CHARS
+005570         PERFORM L200-WRITE-LOOKUP
+005580     END-IF.
+005590     DISPLAY "  CONSONANTS: " WS-CONSONANT-CTR
+005600         "  DIGITS: " WS-DIGIT-CTR
+005610         "  OTHER: " WS-OTHER-CTR.
+005620     PERFORM A130-ACCUM-SUMMARY.
+005630     PERFORM A140-WRITE-EXTRACT.
+005640******************************************************************
+005650* L110-LOOKUP-WORD - LOOK UP WS-STR ON THE KEYED LOOKUP FILE SO A *
+005660*                    WORD SEEN ON AN EARLIER RECORD DOES NOT     *
+005670*                    HAVE TO BE RESCANNED.                      *
+005680******************************************************************
+005690 L110-LOOKUP-WORD.
+005700     MOVE WS-STR TO LK-INPUT-STRING.
+005710     READ LOOKUP-FILE
+005720         INVALID KEY
+005730             SET WS-LOOKUP-NOTFOUND TO TRUE
+005740         NOT INVALID KEY
+005750             SET WS-LOOKUP-FOUND TO TRUE
+005760     END-READ.
+005770******************************************************************
+005780* L120-LOAD-CACHED-DETAIL - RESTORE ONE VOWEL TABLE ENTRY'S       *
+005790*                          UPPER/LOWER COUNTS FROM THE CACHED    *
+005800*                          LOOKUP RECORD ON A CACHE HIT, SO THE  *
+005810*                          PER-VOWEL BREAKDOWN CAN STILL BE      *
+005820*                          REDISPLAYED FOR A REPEAT WORD.        *
+005830******************************************************************
+005840 L120-LOAD-CACHED-DETAIL.
+005850     MOVE LK-VOWEL-UPPER-CTR(WS-VOWEL-IDX)
+005860         TO WS-VOWEL-UPPER-CTR(WS-VOWEL-IDX).
+005870     MOVE LK-VOWEL-LOWER-CTR(WS-VOWEL-IDX)
+005880         TO WS-VOWEL-LOWER-CTR(WS-VOWEL-IDX).
+005890******************************************************************
+005900* L200-WRITE-LOOKUP - ADD THIS NEWLY-SCORED WORD TO THE LOOKUP   *
+005910*                     FILE SO A REPEAT APPEARANCE IS ANSWERED   *
+005920*                     FROM CACHE INSTEAD OF BEING RESCANNED.    *
+005930******************************************************************
+005940 L200-WRITE-LOOKUP.
+005950     MOVE WS-STR TO LK-INPUT-STRING.
+005960     MOVE WS-CTR1 TO LK-VOWEL-COUNT.
+005970     MOVE WS-CONSONANT-CTR TO LK-CONSONANT-COUNT.
+005980     MOVE WS-DIGIT-CTR TO LK-DIGIT-COUNT.
+005990     MOVE WS-OTHER-CTR TO LK-OTHER-COUNT.
+006000     MOVE WS-VOWEL-SET-ID TO LK-RULESET-ID.
+006010     PERFORM L210-SAVE-CACHED-DETAIL
+006020         VARYING WS-VOWEL-IDX FROM 1 BY 1
+006030         UNTIL WS-VOWEL-IDX > WS-VOWEL-COUNT.
+006040     IF WS-LOOKUP-FOUND
+006050         REWRITE LOOKUP-RECORD
+006060             INVALID KEY
+006070                 DISPLAY "VOWEL: LOOKUP REWRITE FAILED - STATUS "
+006080                     WS-LOOKUP-STATUS
+006090         END-REWRITE
+006100     ELSE
+006110         WRITE LOOKUP-RECORD
+006120             INVALID KEY
+006130                 DISPLAY "VOWEL: LOOKUP WRITE FAILED - STATUS "
+006140                     WS-LOOKUP-STATUS
+006150         END-WRITE
+006160     END-IF.
+006170******************************************************************
+006180* L210-SAVE-CACHED-DETAIL - COPY ONE VOWEL TABLE ENTRY'S UPPER/   *
+006190*                          LOWER COUNTS INTO THE LOOKUP RECORD   *
+006200*                          SO A LATER CACHE HIT CAN REBUILD THE  *
+006210*                          PER-VOWEL BREAKDOWN.                  *
+006220******************************************************************
+006230 L210-SAVE-CACHED-DETAIL.
+006240     MOVE WS-VOWEL-UPPER-CTR(WS-VOWEL-IDX)
+006250         TO LK-VOWEL-UPPER-CTR(WS-VOWEL-IDX).
+006260     MOVE WS-VOWEL-LOWER-CTR(WS-VOWEL-IDX)
+006270         TO LK-VOWEL-LOWER-CTR(WS-VOWEL-IDX).
+006280******************************************************************
+006290* A105-CLASSIFY-CHARS - IN THE SAME PASS OVER WS-STR, BREAK OUT  *
+006300*                       CONSONANT, DIGIT AND OTHER-CHARACTER     *
+006310*                       COUNTS TO GO WITH THE VOWEL COUNT.       *
+006320******************************************************************
+006330 A105-CLASSIFY-CHARS.
+006340     MOVE 0 TO WS-CONSONANT-CTR.
+006350     MOVE 0 TO WS-DIGIT-CTR.
+006360     MOVE 0 TO WS-OTHER-CTR.
+006370     PERFORM A106-CLASSIFY-ONE-CHAR
+006380         VARYING WS-CHAR-IDX FROM 1 BY 1
+006390         UNTIL WS-CHAR-IDX > 15.
+006400******************************************************************
+006410* A106-CLASSIFY-ONE-CHAR - CLASSIFY ONE CHARACTER OF WS-STR AS  *
+006420*                          A VOWEL (ALREADY COUNTED BY          *
+006430*                          A110-TALLY-VOWEL, SO SKIPPED HERE), A *
+006440*                          CONSONANT, A DIGIT, OR SOMETHING      *
+006450*                          ELSE. EMBEDDED SPACES ARE IGNORED.    *
+006460*                          THE VOWEL TEST USES WS-VOWEL-TABLE,   *
+006470*                          NOT THE NATIVE ALPHABETIC CLASS, SO A *
+006480*                          CONFIGURED VOWEL OUTSIDE THAT CLASS   *
+006490*                          IS NOT ALSO MISCOUNTED AS A           *
+006500*                          CONSONANT OR AN OTHER-CHARACTER.      *
+006510******************************************************************
+006520 A106-CLASSIFY-ONE-CHAR.
+006530     IF WS-STR(WS-CHAR-IDX:1) NOT = SPACE
+006540         PERFORM B115-CHECK-VOWEL-TABLE
+006550         IF NOT WS-VOWEL-MATCHED
+006560             IF WS-STR(WS-CHAR-IDX:1) IS NUMERIC
+006570                 ADD 1 TO WS-DIGIT-CTR
+006580             ELSE
+006590                 IF WS-STR(WS-CHAR-IDX:1) IS ALPHABETIC
+006600                     ADD 1 TO WS-CONSONANT-CTR
+006610                 ELSE
+006620                     ADD 1 TO WS-OTHER-CTR
+006630                 END-IF
+006640             END-IF
+006650         END-IF
+006660     END-IF.
+006670******************************************************************
+006680* A110-TALLY-VOWEL - COUNT ONE VOWEL'S UPPER/LOWER OCCURRENCES  *
+006690*                    AND FOLD THEM INTO THE RUNNING TOTAL.      *
+006700******************************************************************
+006710 A110-TALLY-VOWEL.
+006720     MOVE 0 TO WS-VOWEL-UPPER-CTR(WS-VOWEL-IDX).
+006730     MOVE 0 TO WS-VOWEL-LOWER-CTR(WS-VOWEL-IDX).
+006740     INSPECT WS-STR TALLYING
+006750         WS-VOWEL-UPPER-CTR(WS-VOWEL-IDX)
+006760         FOR ALL WS-VOWEL-UPPER-CHAR(WS-VOWEL-IDX).
+006770     INSPECT WS-STR TALLYING
+006780         WS-VOWEL-LOWER-CTR(WS-VOWEL-IDX)
+006790         FOR ALL WS-VOWEL-LOWER-CHAR(WS-VOWEL-IDX).
+006800     ADD WS-VOWEL-UPPER-CTR(WS-VOWEL-IDX)
+006810         WS-VOWEL-LOWER-CTR(WS-VOWEL-IDX) TO WS-CTR1.
+006820******************************************************************
+006830* A120-DISPLAY-VOWEL - SHOW THE BREAKDOWN LINE FOR ONE VOWEL.    *
+006840******************************************************************
+006850 A120-DISPLAY-VOWEL.
+006860     DISPLAY "  VOWEL " WS-VOWEL-UPPER-CHAR(WS-VOWEL-IDX)
+006870         "/" WS-VOWEL-LOWER-CHAR(WS-VOWEL-IDX)
+006880         " - UPPER: " WS-VOWEL-UPPER-CTR(WS-VOWEL-IDX)
+006890         "  LOWER: " WS-VOWEL-LOWER-CTR(WS-VOWEL-IDX).
+006900******************************************************************
+006910* A130-ACCUM-SUMMARY - ROLL THIS STRING'S RESULT INTO THE        *
+006920*                      BATCH-END SUMMARY STATISTICS.             *
+006930******************************************************************
+006940 A130-ACCUM-SUMMARY.
+006950     ADD 1 TO WS-SUM-RECORD-COUNT.
+006960     ADD WS-CTR1 TO WS-SUM-TOTAL-VOWELS.
+006970     IF WS-CTR1 < WS-SUM-MIN-VOWELS
+006980         MOVE WS-CTR1 TO WS-SUM-MIN-VOWELS
+006990     END-IF.
+007000     IF WS-CTR1 > WS-SUM-MAX-VOWELS
+007010         MOVE WS-CTR1 TO WS-SUM-MAX-VOWELS
+007020     END-IF.
+007030******************************************************************
+007040* A140-WRITE-EXTRACT - WRITE THE STRUCTURED RESULT RECORD FOR     *
+007050*                      DOWNSTREAM LETTER-FREQUENCY REPORTING.    *
+007060******************************************************************
+007070 A140-WRITE-EXTRACT.
+007080     MOVE WS-STR TO XR-INPUT-STRING.
+007090     MOVE WS-CTR1 TO XR-VOWEL-COUNT.
+007100     MOVE WS-CONSONANT-CTR TO XR-CONSONANT-COUNT.
+007110     MOVE WS-DIGIT-CTR TO XR-DIGIT-COUNT.
+007120     MOVE WS-OTHER-CTR TO XR-OTHER-COUNT.
+007130     MOVE 15 TO XR-RECORD-LENGTH.
+007140     MOVE WS-RUN-TIMESTAMP TO XR-RUN-TIMESTAMP.
+007150     WRITE EXTRACT-RECORD.
+007160******************************************************************
+007170* 9000-TERMINATE - CLOSE THE WORD FILE.                          *
+007180******************************************************************
+007190 9000-TERMINATE.
+007200     PERFORM 9100-SUMMARY-REPORT.
+007210     PERFORM 9200-WRITE-AUDIT.
+007220     IF WS-WORDIN-OK OR WS-WORDIN-EOF
+007230         CLOSE WORDIN-FILE
+007240         CLOSE EXCEPTION-FILE
+007250         CLOSE EXTRACT-FILE
+007260         CLOSE LOOKUP-FILE
+007270         PERFORM C210-CLEAR-CHECKPOINT
+007280     END-IF.
+007290******************************************************************
+007300* C210-CLEAR-CHECKPOINT - RUN FINISHED CLEAN, SO THE NEXT RUN    *
+007310*                         STARTS FROM THE TOP OF THE FILE.       *
+007320******************************************************************
+007330 C210-CLEAR-CHECKPOINT.
+007340     MOVE 0 TO CK-LAST-RECORD-COUNT.
+007350     MOVE 0 TO CK-SUM-RECORD-COUNT.
+007360     MOVE 0 TO CK-SUM-TOTAL-VOWELS.
+007370     MOVE 0 TO CK-SUM-MIN-VOWELS.
+007380     MOVE 0 TO CK-SUM-MAX-VOWELS.
+007390     MOVE 0 TO CK-SUM-EXCEPTION-COUNT.
+007400     OPEN OUTPUT CHECKPOINT-FILE.
+007405     IF NOT WS-CKPT-OK
+007406         DISPLAY "VOWEL: UNABLE TO OPEN CHKPOINT - STATUS "
+007407             WS-CKPT-STATUS
+007408     ELSE
+007410         WRITE CHECKPOINT-RECORD
+007415     END-IF.
+007420     CLOSE CHECKPOINT-FILE.
+007430******************************************************************
+007440* 9100-SUMMARY-REPORT - ONE-PAGE BATCH-END SUMMARY STATISTICS.   *
+007450******************************************************************
+007460 9100-SUMMARY-REPORT.
+007470     IF WS-SUM-RECORD-COUNT = 0
+007480         MOVE 0 TO WS-SUM-MIN-VOWELS
+007490         MOVE 0 TO WS-SUM-AVG-VOWELS
+007500     ELSE
+007510         DIVIDE WS-SUM-TOTAL-VOWELS BY WS-SUM-RECORD-COUNT
+007520             GIVING WS-SUM-AVG-VOWELS ROUNDED
+007530     END-IF.
+007540     DISPLAY " ".
+007550     DISPLAY "******************************************".
+007560     DISPLAY "*         VOWEL  -  BATCH SUMMARY         *".
+007570     DISPLAY "******************************************".
+007580     DISPLAY "STRINGS PROCESSED .......... "
+007590         WS-SUM-RECORD-COUNT.
+007600     DISPLAY "TOTAL VOWELS FOUND ......... "
+007610         WS-SUM-TOTAL-VOWELS.
+007620     DISPLAY "AVERAGE VOWELS PER STRING .. "
+007630         WS-SUM-AVG-VOWELS.
+007640     DISPLAY "MINIMUM VOWELS PER STRING .. "
+007650         WS-SUM-MIN-VOWELS.
+007660     DISPLAY "MAXIMUM VOWELS PER STRING .. "
+007670         WS-SUM-MAX-VOWELS.
+007680     DISPLAY "RECORDS REJECTED (EXCEPOUT) "
+007690         WS-SUM-EXCEPTION-COUNT.
+007700     DISPLAY "******************************************".
+007710******************************************************************
+007720* 9200-WRITE-AUDIT - APPEND ONE RECORD TO THE STANDING AUDIT     *
+007730*                    TRAIL SHOWING WHAT THIS RUN COVERED.        *
+007740******************************************************************
+007750 9200-WRITE-AUDIT.
+007760     MOVE WS-RUN-DATE TO AU-RUN-DATE.
+007770     MOVE WS-RUN-TIME TO AU-RUN-TIME.
+007780     MOVE WS-OPERATOR-ID TO AU-OPERATOR-ID.
+007790     MOVE WS-SUM-RECORD-COUNT TO AU-RECORDS-PROCESSED.
+007800     MOVE WS-SUM-EXCEPTION-COUNT TO AU-EXCEPTIONS-COUNT.
+007810     MOVE WS-SUM-TOTAL-VOWELS TO AU-TOTAL-VOWELS.
+007820     OPEN EXTEND AUDIT-FILE.
+007830     IF NOT WS-AUDIT-OK
+007840         OPEN OUTPUT AUDIT-FILE
+007850     END-IF.
+007860     WRITE AUDIT-RECORD.
+007870     CLOSE AUDIT-FILE.

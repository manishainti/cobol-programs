@@ -0,0 +1,11 @@
+000100******************************************************************
+000200*    VOWLAUD - STANDING AUDIT TRAIL RECORD LAYOUT                *
+000300*    ONE RECORD APPENDED PER EXECUTION, FOR COMPLIANCE REVIEW.   *
+000400******************************************************************
+000500 01  AUDIT-RECORD.
+000600     05  AU-RUN-DATE             PIC 9(08).
+000700     05  AU-RUN-TIME             PIC 9(06).
+000800     05  AU-OPERATOR-ID          PIC X(08).
+000900     05  AU-RECORDS-PROCESSED    PIC 9(08).
+001000     05  AU-EXCEPTIONS-COUNT     PIC 9(08).
+001100     05  AU-TOTAL-VOWELS         PIC 9(08).

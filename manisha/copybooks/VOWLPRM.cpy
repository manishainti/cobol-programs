@@ -0,0 +1,11 @@
+000100******************************************************************
+000200*    VOWLPRM - VOWEL CLASSIFICATION PARAMETER RECORD LAYOUT      *
+000300*    ONE RECORD PER VOWEL PAIR (UPPER-CASE / LOWER-CASE FORM)    *
+000400*    RECOGNIZED FOR THE CURRENT RUN. LOADED AT STARTUP SO        *
+000500*    OPERATIONS CAN SWITCH CLASSIFICATION RULES PER JOB WITHOUT  *
+000600*    CHANGING THE PROGRAM.                                       *
+000700******************************************************************
+000800 01  VOWEL-PARM-RECORD.
+000900     05  PM-VOWEL-UPPER          PIC X(01).
+001000     05  PM-VOWEL-LOWER          PIC X(01).
+001100     05  FILLER                  PIC X(13).

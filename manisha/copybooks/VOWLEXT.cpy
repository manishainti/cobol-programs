@@ -0,0 +1,12 @@
+000100******************************************************************
+000200*    VOWLEXT - VOWEL RESULT EXTRACT RECORD LAYOUT                *
+000300*    ONE RECORD PER SCORED STRING, FOR DOWNSTREAM REPORTING.     *
+000400******************************************************************
+000500 01  EXTRACT-RECORD.
+000600     05  XR-INPUT-STRING         PIC X(15).
+000700     05  XR-VOWEL-COUNT          PIC 9(02).
+000710     05  XR-CONSONANT-COUNT      PIC 9(02).
+000720     05  XR-DIGIT-COUNT          PIC 9(02).
+000730     05  XR-OTHER-COUNT          PIC 9(02).
+000800     05  XR-RECORD-LENGTH        PIC 9(02).
+000900     05  XR-RUN-TIMESTAMP        PIC X(14).

@@ -0,0 +1,24 @@
+000100******************************************************************
+000200*    VOWLKSD - WORD-SCORE LOOKUP RECORD LAYOUT                   *
+000300*    ONE RECORD PER DISTINCT INPUT STRING EVER SCORED, KEYED ON  *
+000400*    THE STRING ITSELF, SO A REPEATED WORD CAN BE ANSWERED FROM  *
+000500*    THE LOOKUP FILE INSTEAD OF BEING RESCANNED.                 *
+000550*    LK-RULESET-ID CARRIES THE VOWEL RULESET ACTIVE WHEN THIS    *
+000560*    RECORD WAS WRITTEN, SO A RUN LOADING A DIFFERENT VOWLPARM   *
+000570*    SET NEVER REUSES A SCORE COMPUTED UNDER SOMEONE ELSE'S      *
+000580*    RULES.                                                     *
+000600******************************************************************
+000700 01  LOOKUP-RECORD.
+000800     05  LK-INPUT-STRING         PIC X(15).
+000900     05  LK-VOWEL-COUNT          PIC 9(02).
+001000     05  LK-CONSONANT-COUNT      PIC 9(02).
+001100     05  LK-DIGIT-COUNT          PIC 9(02).
+001200     05  LK-OTHER-COUNT          PIC 9(02).
+001300     05  LK-VOWEL-DETAIL OCCURS 20 TIMES.
+001400         10  LK-VOWEL-UPPER-CTR  PIC 9(04).
+001500         10  LK-VOWEL-LOWER-CTR  PIC 9(04).
+001600     05  LK-RULESET-ID.
+001700         10  LK-RULESET-COUNT    PIC 9(02).
+001800         10  LK-RULESET-PAIR OCCURS 20 TIMES.
+001900             15  LK-RULESET-UPPER PIC X(01).
+002000             15  LK-RULESET-LOWER PIC X(01).

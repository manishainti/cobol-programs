@@ -0,0 +1,6 @@
+000100******************************************************************
+000200*    VOWLREC - INPUT WORD RECORD LAYOUT                          *
+000300*    ONE 15-BYTE WORD OR PHRASE PER RECORD, SCORED BY VOWEL.     *
+000400******************************************************************
+000500 01  WORDIN-RECORD.
+000600     05  WR-INPUT-STRING         PIC X(15).

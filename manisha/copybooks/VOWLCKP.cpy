@@ -0,0 +1,14 @@
+000100******************************************************************
+000200*    VOWLCKP - RESTART CHECKPOINT RECORD LAYOUT                  *
+000300*    SINGLE RECORD HOLDING THE LAST SAFE WORDIN RECORD COUNT,    *
+000400*    PLUS THE BATCH SUMMARY ACCUMULATORS AS OF THAT RECORD, SO   *
+000500*    A RESUMED RUN CONTINUES THE SAME TOTALS INSTEAD OF          *
+000600*    RESTARTING THEM FROM ZERO.                                 *
+000700******************************************************************
+000800 01  CHECKPOINT-RECORD.
+000900     05  CK-LAST-RECORD-COUNT    PIC 9(08).
+001000     05  CK-SUM-RECORD-COUNT     PIC 9(08).
+001100     05  CK-SUM-TOTAL-VOWELS     PIC 9(08).
+001200     05  CK-SUM-MIN-VOWELS       PIC 9(04).
+001300     05  CK-SUM-MAX-VOWELS       PIC 9(04).
+001400     05  CK-SUM-EXCEPTION-COUNT  PIC 9(08).

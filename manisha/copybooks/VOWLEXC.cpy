@@ -0,0 +1,12 @@
+000100******************************************************************
+000200*    VOWLEXC - VALIDATION EXCEPTION RECORD LAYOUT                *
+000300*    ONE RECORD PER INPUT STRING REJECTED BY B100-VALIDATE-     *
+000350*    RECORD AND WRITTEN OUT BY B200-WRITE-EXCEPTION.             *
+000400******************************************************************
+000500 01  EXCEPTION-RECORD.
+000600     05  EX-INPUT-STRING         PIC X(15).
+000700     05  EX-REASON-CODE          PIC X(01).
+000800         88  EX-REASON-BLANK               VALUE "B".
+000900         88  EX-REASON-DIGITS              VALUE "D".
+001000         88  EX-REASON-SPECIAL             VALUE "S".
+001100     05  EX-REASON-TEXT          PIC X(27).
